@@ -1,35 +1,1113 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. IdGenerator.
-AUTHOR. Saythek.
-
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-01 serialNumber.
-    02 doy PIC 9(3).
-    02 recy PIC 9(4).
-    02 firstLetter PIC X(1).
-    02 lastLetter PIC X(1).
-    02 birth PIC 9(4).
-    02 country PIC 9(3).
-    02 region PIC 9(3).
-    02 gender PIC X(1).
-    
-
-PROCEDURE DIVISION.
-MOVE 330 TO doy.
-MOVE 2022 TO recy.
-MOVE "S" TO firstLetter.
-MOVE "V" TO lastLetter.
-MOVE 2003 TO birth.
-MOVE 090 TO country.
-MOVE 034 TO region.
-MOVE "M" TO gender.
-
-DISPLAY serialNumber.
-        
-STOP RUN.
-        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IdGenerator.
+       AUTHOR. Saythek.
+       INSTALLATION. NATIONAL REGISTRY DATA CENTER.
+       DATE-WRITTEN. 2022-11-26.
+       DATE-COMPILED. 2026-08-09.
+      *>--------------------------------------------------------*>
+      *> MODIFICATION HISTORY                                     *>
+      *>   2026-08-09  SK  Replaced the single hardcoded ID with   *>
+      *>                   a PERSON-INPUT-FILE batch loop so one   *>
+      *>                   serialNumber is built per registrant    *>
+      *>                   record instead of per program run.      *>
+      *>   2026-08-09  SK  Added IDGEN-OUTPUT-FILE and an end-of-   *>
+      *>                   job control report so issued IDs and    *>
+      *>                   run counts survive past the job log.    *>
+      *>   2026-08-09  SK  Appended a MOD-11 check digit to the     *>
+      *>                   serialNumber layout, computed from the  *>
+      *>                   numeric fields of the ID.                *>
+      *>   2026-08-09  SK  country/region now come from the input   *>
+      *>                   record and are checked against a table   *>
+      *>                   of valid issuing-authority codes; bad    *>
+      *>                   codes are rejected to IDGEN-ERROR-FILE   *>
+      *>                   instead of being baked into an ID.       *>
+      *>   2026-08-09  SK  doy and recy are now derived from the    *>
+      *>                   registrant's MM/DD/YYYY registration     *>
+      *>                   date, including Feb 29 in leap years.    *>
+      *>   2026-08-09  SK  gender is validated against a code table *>
+      *>                   (M/F/X); blank or unrecognized intake    *>
+      *>                   values default to X instead of rejecting *>
+      *>                   the record.                               *>
+      *>   2026-08-09  SK  Added checkpoint/restart: progress is    *>
+      *>                   committed to IDGEN-CHECKPOINT-FILE every *>
+      *>                   N records (N from IDGEN-CONTROL-FILE),   *>
+      *>                   and a restart run resumes past the last  *>
+      *>                   committed record instead of from one.    *>
+      *>   2026-08-09  SK  firstLetter/lastLetter now come from the *>
+      *>                   registrant's given name/surname on the   *>
+      *>                   input record instead of a hand-keyed     *>
+      *>                   literal.                                  *>
+      *>   2026-08-09  SK  Added IDGEN-MASTER-FILE of every issued  *>
+      *>                   serialNumber; a newly built ID is looked  *>
+      *>                   up against it before issue, and a         *>
+      *>                   collision is routed to a manual-review    *>
+      *>                   queue instead of being written out.       *>
+      *>   2026-08-09  SK  Added IDGEN-AUDIT-FILE: every issued ID   *>
+      *>                   is logged with its source record key,    *>
+      *>                   job id, and a date/time stamp, so an      *>
+      *>                   issued ID can be traced back to the       *>
+      *>                   intake record and run that produced it.  *>
+      *>   2026-08-09  SK  Review fixes: birth now comes from        *>
+      *>                   PI-BIRTH-YEAR; a bad registration date    *>
+      *>                   is rejected instead of indexing the cum-  *>
+      *>                   days table out of range; PERSON-INPUT-    *>
+      *>                   FILE's open status is checked; a zero     *>
+      *>                   checkpoint interval is defaulted and the  *>
+      *>                   interval DIVIDE is SIZE ERROR-protected;  *>
+      *>                   IDGEN-CHECKPOINT-EXISTS-SWITCH is seeded  *>
+      *>                   on every run, not only on restart, and    *>
+      *>                   the checkpoint/master WRITEs now handle   *>
+      *>                   INVALID KEY; the audit date is now full-  *>
+      *>                   century; and the check digit now covers   *>
+      *>                   the name-initial letters and gender.      *>
+      *>--------------------------------------------------------*>
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-INPUT-FILE ASSIGN TO "PERSONIN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS IDGEN-PI-STATUS.
 
+           SELECT IDGEN-OUTPUT-FILE ASSIGN TO "IDGENOUT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS IDGEN-OUT-STATUS.
+
+           SELECT IDGEN-REPORT-FILE ASSIGN TO "IDGENRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IDGEN-RPT-STATUS.
+
+           SELECT IDGEN-ERROR-FILE ASSIGN TO "IDGENERR.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IDGEN-ERR-STATUS.
+
+           SELECT IDGEN-CONTROL-FILE ASSIGN TO "IDGENCTL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IDGEN-CTL-STATUS.
+
+           SELECT IDGEN-CHECKPOINT-FILE ASSIGN TO "IDGENCKP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDGEN-CKPT-JOB-ID
+               FILE STATUS IS IDGEN-CKPT-STATUS.
+
+           SELECT IDGEN-MASTER-FILE ASSIGN TO "IDGENMST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDGEN-MASTER-KEY
+               FILE STATUS IS IDGEN-MST-STATUS.
+
+           SELECT IDGEN-REVIEW-FILE ASSIGN TO "IDGENREV.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IDGEN-REV-STATUS.
+
+           SELECT IDGEN-AUDIT-FILE ASSIGN TO "IDGENAUD.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IDGEN-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-INPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY IDGNREC.
+
+       FD  IDGEN-OUTPUT-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+       01  IDGEN-OUTPUT-RECORD            PIC X(21).
+
+       FD  IDGEN-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  IDGEN-REPORT-RECORD             PIC X(80).
+
+       FD  IDGEN-ERROR-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  IDGEN-ERROR-RECORD              PIC X(80).
+
+       FD  IDGEN-CONTROL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  IDGEN-CONTROL-RECORD.
+           05  IDGEN-CTL-JOB-ID-IN          PIC X(8).
+           05  FILLER                       PIC X(1).
+           05  IDGEN-CTL-INTERVAL-IN        PIC 9(5).
+           05  FILLER                       PIC X(1).
+           05  IDGEN-CTL-RESTART-IN         PIC X(1).
+           05  FILLER                       PIC X(64).
+
+       FD  IDGEN-CHECKPOINT-FILE.
+       01  IDGEN-CHECKPOINT-RECORD.
+           05  IDGEN-CKPT-JOB-ID            PIC X(8).
+           05  IDGEN-CKPT-RECORDS-READ      PIC 9(7).
+           05  IDGEN-CKPT-IDS-ISSUED        PIC 9(7).
+           05  IDGEN-CKPT-IDS-REJECTED      PIC 9(7).
+           05  IDGEN-CKPT-TIMESTAMP         PIC X(8).
+
+       FD  IDGEN-MASTER-FILE.
+       01  IDGEN-MASTER-RECORD.
+           05  IDGEN-MASTER-KEY             PIC X(21).
+
+       FD  IDGEN-REVIEW-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  IDGEN-REVIEW-RECORD              PIC X(80).
+
+       FD  IDGEN-AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  IDGEN-AUDIT-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  serialNumber.
+           02 doy PIC 9(3).
+           02 recy PIC 9(4).
+           02 firstLetter PIC X(1).
+           02 lastLetter PIC X(1).
+           02 birth PIC 9(4).
+           02 country PIC 9(3).
+           02 region PIC 9(3).
+           02 gender PIC X(1).
+           02 checkDigit PIC 9(1).
+
+       01  SERIAL-NUMBER-ALPHA REDEFINES serialNumber
+               PIC X(21).
+
+       01  IDGEN-CHECK-DIGIT-WORK.
+           05  IDGEN-CD-DOY                PIC 9(3).
+           05  IDGEN-CD-RECY               PIC 9(4).
+           05  IDGEN-CD-BIRTH              PIC 9(4).
+           05  IDGEN-CD-COUNTRY            PIC 9(3).
+           05  IDGEN-CD-REGION             PIC 9(3).
+           05  IDGEN-CD-FIRST-LETTER       PIC 9(2).
+           05  IDGEN-CD-LAST-LETTER        PIC 9(2).
+           05  IDGEN-CD-GENDER             PIC 9(1).
+
+       01  IDGEN-CD-DIGIT-TABLE REDEFINES IDGEN-CHECK-DIGIT-WORK.
+           05  IDGEN-CD-DIGIT              PIC 9(1) OCCURS 22 TIMES.
+
+       01  IDGEN-CD-WEIGHT-DATA.
+           05  FILLER                      PIC 9(1) VALUE 2.
+           05  FILLER                      PIC 9(1) VALUE 3.
+           05  FILLER                      PIC 9(1) VALUE 4.
+           05  FILLER                      PIC 9(1) VALUE 5.
+           05  FILLER                      PIC 9(1) VALUE 6.
+           05  FILLER                      PIC 9(1) VALUE 7.
+           05  FILLER                      PIC 9(1) VALUE 2.
+           05  FILLER                      PIC 9(1) VALUE 3.
+           05  FILLER                      PIC 9(1) VALUE 4.
+           05  FILLER                      PIC 9(1) VALUE 5.
+           05  FILLER                      PIC 9(1) VALUE 6.
+           05  FILLER                      PIC 9(1) VALUE 7.
+           05  FILLER                      PIC 9(1) VALUE 2.
+           05  FILLER                      PIC 9(1) VALUE 3.
+           05  FILLER                      PIC 9(1) VALUE 4.
+           05  FILLER                      PIC 9(1) VALUE 5.
+           05  FILLER                      PIC 9(1) VALUE 6.
+           05  FILLER                      PIC 9(1) VALUE 7.
+           05  FILLER                      PIC 9(1) VALUE 2.
+           05  FILLER                      PIC 9(1) VALUE 3.
+           05  FILLER                      PIC 9(1) VALUE 4.
+           05  FILLER                      PIC 9(1) VALUE 5.
+
+       01  IDGEN-CD-WEIGHT-TABLE REDEFINES IDGEN-CD-WEIGHT-DATA.
+           05  IDGEN-CD-WEIGHT             PIC 9(1) OCCURS 22 TIMES.
+
+       01  IDGEN-CD-WORK-FIELDS.
+           05  IDGEN-CD-IDX                PIC 9(2) COMP.
+           05  IDGEN-CD-WEIGHT-SUM         PIC 9(4) COMP.
+           05  IDGEN-CD-QUOTIENT           PIC 9(4) COMP.
+           05  IDGEN-CD-REMAINDER          PIC 9(2) COMP.
+           05  IDGEN-CD-RESULT             PIC 9(2) COMP.
+
+      *>--------------------------------------------------------*>
+      *> A-to-Z position table, used to fold firstLetter and       *>
+      *> lastLetter into the MOD-11 check digit so a transposed     *>
+      *> name initial is caught at re-key time along with a         *>
+      *> mistyped digit.                                            *>
+      *>--------------------------------------------------------*>
+       01  IDGEN-CD-ALPHA-TABLE-DATA.
+           05  FILLER                      PIC X(1) VALUE "A".
+           05  FILLER                      PIC X(1) VALUE "B".
+           05  FILLER                      PIC X(1) VALUE "C".
+           05  FILLER                      PIC X(1) VALUE "D".
+           05  FILLER                      PIC X(1) VALUE "E".
+           05  FILLER                      PIC X(1) VALUE "F".
+           05  FILLER                      PIC X(1) VALUE "G".
+           05  FILLER                      PIC X(1) VALUE "H".
+           05  FILLER                      PIC X(1) VALUE "I".
+           05  FILLER                      PIC X(1) VALUE "J".
+           05  FILLER                      PIC X(1) VALUE "K".
+           05  FILLER                      PIC X(1) VALUE "L".
+           05  FILLER                      PIC X(1) VALUE "M".
+           05  FILLER                      PIC X(1) VALUE "N".
+           05  FILLER                      PIC X(1) VALUE "O".
+           05  FILLER                      PIC X(1) VALUE "P".
+           05  FILLER                      PIC X(1) VALUE "Q".
+           05  FILLER                      PIC X(1) VALUE "R".
+           05  FILLER                      PIC X(1) VALUE "S".
+           05  FILLER                      PIC X(1) VALUE "T".
+           05  FILLER                      PIC X(1) VALUE "U".
+           05  FILLER                      PIC X(1) VALUE "V".
+           05  FILLER                      PIC X(1) VALUE "W".
+           05  FILLER                      PIC X(1) VALUE "X".
+           05  FILLER                      PIC X(1) VALUE "Y".
+           05  FILLER                      PIC X(1) VALUE "Z".
+
+       01  IDGEN-CD-ALPHA-TABLE REDEFINES IDGEN-CD-ALPHA-TABLE-DATA.
+           05  IDGEN-CD-ALPHA-TBL          PIC X(1) OCCURS 26 TIMES.
+
+       77  IDGEN-CD-ALPHA-TABLE-SIZE       PIC 9(2) COMP VALUE 26.
+
+       01  IDGEN-CD-ALPHA-WORK-FIELDS.
+           05  IDGEN-CD-ALPHA-CHAR         PIC X(1).
+           05  IDGEN-CD-ALPHA-VALUE        PIC 9(2).
+           05  IDGEN-CD-ALPHA-IDX          PIC 9(2) COMP.
+           05  IDGEN-CD-ALPHA-FOUND-SWITCH PIC X(1) VALUE "N".
+               88  ALPHA-VALUE-FOUND           VALUE "Y".
+
+       77  IDGEN-CD-GENDER-CODE            PIC 9(1) VALUE ZERO.
+
+       01  IDGEN-SWITCHES.
+           05  IDGEN-EOF-SWITCH            PIC X(1) VALUE "N".
+               88  END-OF-PERSON-FILE          VALUE "Y".
+           05  IDGEN-VALID-SWITCH          PIC X(1) VALUE "Y".
+               88  RECORD-IS-VALID             VALUE "Y".
+               88  RECORD-IS-INVALID           VALUE "N".
+           05  IDGEN-COUNTRY-FOUND-SWITCH  PIC X(1) VALUE "N".
+               88  COUNTRY-CODE-FOUND          VALUE "Y".
+           05  IDGEN-REGION-FOUND-SWITCH   PIC X(1) VALUE "N".
+               88  REGION-CODE-FOUND           VALUE "Y".
+           05  IDGEN-GENDER-FOUND-SWITCH   PIC X(1) VALUE "N".
+               88  GENDER-CODE-FOUND           VALUE "Y".
+           05  IDGEN-CKPT-EXISTS-SWITCH    PIC X(1) VALUE "N".
+               88  IDGEN-CHECKPOINT-EXISTS     VALUE "Y".
+           05  IDGEN-DUPLICATE-SWITCH      PIC X(1) VALUE "N".
+               88  DUPLICATE-ID-FOUND          VALUE "Y".
+
+      *>--------------------------------------------------------*>
+      *> Run parameters, normally supplied on IDGEN-CONTROL-FILE   *>
+      *> as a one-line parameter card. Defaulted here so a missing *>
+      *> control file still runs a plain, non-restart batch.       *>
+      *>--------------------------------------------------------*>
+       01  IDGEN-RUN-PARAMETERS.
+           05  IDGEN-JOB-ID                PIC X(8) VALUE "IDGEN001".
+           05  IDGEN-CHECKPOINT-INTERVAL   PIC 9(5) COMP VALUE 50.
+           05  IDGEN-RESTART-FLAG          PIC X(1) VALUE "N".
+               88  IDGEN-RESTART-REQUESTED     VALUE "Y".
+
+       01  IDGEN-CHECKPOINT-WORK-FIELDS.
+           05  IDGEN-CKPT-DIVIDE-QUOT      PIC 9(7) COMP.
+           05  IDGEN-CKPT-DIVIDE-REM       PIC 9(5) COMP.
+           05  IDGEN-SKIP-COUNT            PIC 9(7) COMP.
+
+      *>--------------------------------------------------------*>
+      *> Reference table of the issuing authority's valid         *>
+      *> country codes. Built as a FILLER/REDEFINES table so       *>
+      *> entries can be added with a one-line FILLER change.       *>
+      *>--------------------------------------------------------*>
+       01  IDGEN-COUNTRY-TABLE-DATA.
+           05  FILLER                      PIC 9(3) VALUE 090.
+           05  FILLER                      PIC 9(3) VALUE 001.
+           05  FILLER                      PIC 9(3) VALUE 044.
+           05  FILLER                      PIC 9(3) VALUE 250.
+           05  FILLER                      PIC 9(3) VALUE 276.
+           05  FILLER                      PIC 9(3) VALUE 356.
+           05  FILLER                      PIC 9(3) VALUE 392.
+           05  FILLER                      PIC 9(3) VALUE 484.
+           05  FILLER                      PIC 9(3) VALUE 643.
+           05  FILLER                      PIC 9(3) VALUE 840.
+
+       01  IDGEN-COUNTRY-TABLE REDEFINES IDGEN-COUNTRY-TABLE-DATA.
+           05  IDGEN-COUNTRY-CODE-TBL      PIC 9(3) OCCURS 10 TIMES.
+
+      *>--------------------------------------------------------*>
+      *> Reference table of the issuing authority's valid         *>
+      *> region codes.                                             *>
+      *>--------------------------------------------------------*>
+       01  IDGEN-REGION-TABLE-DATA.
+           05  FILLER                      PIC 9(3) VALUE 034.
+           05  FILLER                      PIC 9(3) VALUE 011.
+           05  FILLER                      PIC 9(3) VALUE 012.
+           05  FILLER                      PIC 9(3) VALUE 013.
+           05  FILLER                      PIC 9(3) VALUE 021.
+           05  FILLER                      PIC 9(3) VALUE 022.
+           05  FILLER                      PIC 9(3) VALUE 023.
+           05  FILLER                      PIC 9(3) VALUE 031.
+           05  FILLER                      PIC 9(3) VALUE 032.
+           05  FILLER                      PIC 9(3) VALUE 033.
+
+       01  IDGEN-REGION-TABLE REDEFINES IDGEN-REGION-TABLE-DATA.
+           05  IDGEN-REGION-CODE-TBL       PIC 9(3) OCCURS 10 TIMES.
+
+      *>--------------------------------------------------------*>
+      *> Valid gender codes. Blank or unrecognized intake values   *>
+      *> fall back to IDGEN-GENDER-DEFAULT rather than rejecting   *>
+      *> the record, so back-loaded paper registrations with no    *>
+      *> gender on file still get issued an ID.                    *>
+      *>--------------------------------------------------------*>
+       01  IDGEN-GENDER-TABLE-DATA.
+           05  FILLER                      PIC X(1) VALUE "M".
+           05  FILLER                      PIC X(1) VALUE "F".
+           05  FILLER                      PIC X(1) VALUE "X".
+
+       01  IDGEN-GENDER-TABLE REDEFINES IDGEN-GENDER-TABLE-DATA.
+           05  IDGEN-GENDER-CODE-TBL       PIC X(1) OCCURS 3 TIMES.
+
+       01  IDGEN-VALIDATE-WORK-FIELDS.
+           05  IDGEN-VAL-IDX               PIC 9(2) COMP.
+
+       77  IDGEN-COUNTRY-TABLE-SIZE        PIC 9(2) COMP VALUE 10.
+       77  IDGEN-REGION-TABLE-SIZE         PIC 9(2) COMP VALUE 10.
+       77  IDGEN-GENDER-TABLE-SIZE         PIC 9(1) COMP VALUE 3.
+       77  IDGEN-GENDER-DEFAULT            PIC X(1) VALUE "X".
+
+       01  IDGEN-ERROR-LINE.
+           05  IDGEN-ERR-KEY               PIC X(10).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  IDGEN-ERR-REASON            PIC X(40).
+           05  FILLER                      PIC X(28) VALUE SPACES.
+
+      *>--------------------------------------------------------*>
+      *> Manual-review queue line, written for a newly built ID    *>
+      *> that collides with one already on IDGEN-MASTER-FILE, so   *>
+      *> a clerk can investigate instead of the job silently       *>
+      *> issuing the same serialNumber twice.                      *>
+      *>--------------------------------------------------------*>
+       01  IDGEN-REVIEW-LINE.
+           05  IDGEN-REV-KEY               PIC X(10).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  IDGEN-REV-SERIAL            PIC X(21).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  IDGEN-REV-REASON            PIC X(45)
+               VALUE "DUPLICATE SERIAL NUMBER - ROUTED FOR REVIEW".
+
+      *>--------------------------------------------------------*>
+      *> Audit trail line, one per issued ID, tying the ID back to *>
+      *> its source record and the job run that produced it.       *>
+      *>--------------------------------------------------------*>
+       01  IDGEN-AUDIT-LINE.
+           05  IDGEN-AUD-JOB-ID            PIC X(8).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  IDGEN-AUD-SOURCE-KEY        PIC X(10).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  IDGEN-AUD-SERIAL            PIC X(21).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  IDGEN-AUD-DATE              PIC X(8).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  IDGEN-AUD-TIME              PIC X(8).
+           05  FILLER                      PIC X(17) VALUE SPACES.
+
+      *>--------------------------------------------------------*>
+      *> Cumulative day count at the start of each month, used to  *>
+      *> derive day-of-year from a MM/DD/YYYY registration date.   *>
+      *>--------------------------------------------------------*>
+       01  IDGEN-CUM-DAYS-DATA.
+           05  FILLER                      PIC 9(3) VALUE 000.
+           05  FILLER                      PIC 9(3) VALUE 031.
+           05  FILLER                      PIC 9(3) VALUE 059.
+           05  FILLER                      PIC 9(3) VALUE 090.
+           05  FILLER                      PIC 9(3) VALUE 120.
+           05  FILLER                      PIC 9(3) VALUE 151.
+           05  FILLER                      PIC 9(3) VALUE 181.
+           05  FILLER                      PIC 9(3) VALUE 212.
+           05  FILLER                      PIC 9(3) VALUE 243.
+           05  FILLER                      PIC 9(3) VALUE 273.
+           05  FILLER                      PIC 9(3) VALUE 304.
+           05  FILLER                      PIC 9(3) VALUE 334.
+
+       01  IDGEN-CUM-DAYS-TABLE REDEFINES IDGEN-CUM-DAYS-DATA.
+           05  IDGEN-CUM-DAYS              PIC 9(3) OCCURS 12 TIMES.
+
+      *>--------------------------------------------------------*>
+      *> Days in each month (non-leap February), used to reject    *>
+      *> an impossible day such as 02/30 or 04/31 instead of       *>
+      *> letting it silently collide with a real date's doy.       *>
+      *>--------------------------------------------------------*>
+       01  IDGEN-MONTH-DAYS-DATA.
+           05  FILLER                      PIC 9(2) VALUE 31.
+           05  FILLER                      PIC 9(2) VALUE 28.
+           05  FILLER                      PIC 9(2) VALUE 31.
+           05  FILLER                      PIC 9(2) VALUE 30.
+           05  FILLER                      PIC 9(2) VALUE 31.
+           05  FILLER                      PIC 9(2) VALUE 30.
+           05  FILLER                      PIC 9(2) VALUE 31.
+           05  FILLER                      PIC 9(2) VALUE 31.
+           05  FILLER                      PIC 9(2) VALUE 30.
+           05  FILLER                      PIC 9(2) VALUE 31.
+           05  FILLER                      PIC 9(2) VALUE 30.
+           05  FILLER                      PIC 9(2) VALUE 31.
+
+       01  IDGEN-MONTH-DAYS-TABLE REDEFINES IDGEN-MONTH-DAYS-DATA.
+           05  IDGEN-MONTH-DAYS            PIC 9(2) OCCURS 12 TIMES.
+
+       01  IDGEN-DATE-WORK.
+           05  IDGEN-DATE-MM               PIC 9(2).
+           05  IDGEN-DATE-DD               PIC 9(2).
+           05  IDGEN-DATE-YYYY             PIC 9(4).
+           05  IDGEN-DATE-MAX-DD           PIC 9(2).
+           05  IDGEN-DATE-QUOT             PIC 9(4).
+           05  IDGEN-DATE-REM4             PIC 9(1).
+           05  IDGEN-DATE-REM100           PIC 9(2).
+           05  IDGEN-DATE-REM400           PIC 9(3).
+           05  IDGEN-LEAP-YEAR-SWITCH      PIC X(1) VALUE "N".
+               88  IDGEN-LEAP-YEAR             VALUE "Y".
+
+       01  IDGEN-FILE-STATUSES.
+           05  IDGEN-PI-STATUS             PIC X(2) VALUE SPACES.
+           05  IDGEN-OUT-STATUS            PIC X(2) VALUE SPACES.
+           05  IDGEN-RPT-STATUS            PIC X(2) VALUE SPACES.
+           05  IDGEN-ERR-STATUS            PIC X(2) VALUE SPACES.
+           05  IDGEN-CTL-STATUS            PIC X(2) VALUE SPACES.
+           05  IDGEN-CKPT-STATUS           PIC X(2) VALUE SPACES.
+           05  IDGEN-MST-STATUS            PIC X(2) VALUE SPACES.
+           05  IDGEN-REV-STATUS            PIC X(2) VALUE SPACES.
+           05  IDGEN-AUD-STATUS            PIC X(2) VALUE SPACES.
+
+       01  IDGEN-COUNTERS.
+           05  IDGEN-RECORDS-READ          PIC 9(7) COMP VALUE ZERO.
+           05  IDGEN-IDS-ISSUED            PIC 9(7) COMP VALUE ZERO.
+           05  IDGEN-IDS-REJECTED          PIC 9(7) COMP VALUE ZERO.
+
+       01  IDGEN-RPT-HEADING-LINE          PIC X(80)
+               VALUE "IDGENERATOR CONTROL REPORT".
+
+       01  IDGEN-RPT-DETAIL-LINE.
+           05  IDGEN-RPT-LABEL             PIC X(30).
+           05  IDGEN-RPT-VALUE             PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(43) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *>--------------------------------------------------------*>
+      *> 0000-MAINLINE                                             *>
+      *>--------------------------------------------------------*>
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+               UNTIL END-OF-PERSON-FILE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       0000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 1000-INITIALIZE - open the batch input and prime the     *>
+      *> end-of-file test with the first READ.                    *>
+      *>--------------------------------------------------------*>
+       1000-INITIALIZE.
+           OPEN INPUT PERSON-INPUT-FILE.
+           IF IDGEN-PI-STATUS NOT = "00"
+               DISPLAY "IDGENERATOR - UNABLE TO OPEN PERSON-INPUT-FILE, "
+                   "STATUS " IDGEN-PI-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 1100-READ-CONTROL-PARAMETERS THRU 1100-EXIT.
+           IF IDGEN-RESTART-REQUESTED
+               OPEN EXTEND IDGEN-OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT IDGEN-OUTPUT-FILE
+           END-IF.
+           IF IDGEN-OUT-STATUS NOT = "00"
+               DISPLAY "IDGENERATOR - UNABLE TO OPEN IDGEN-OUTPUT-FILE, "
+                   "STATUS " IDGEN-OUT-STATUS
+               STOP RUN
+           END-IF.
+           IF IDGEN-RESTART-REQUESTED
+               OPEN EXTEND IDGEN-REPORT-FILE
+           ELSE
+               OPEN OUTPUT IDGEN-REPORT-FILE
+           END-IF.
+           IF IDGEN-RPT-STATUS NOT = "00"
+               DISPLAY "IDGENERATOR - UNABLE TO OPEN IDGEN-REPORT-FILE, "
+                   "STATUS " IDGEN-RPT-STATUS
+               STOP RUN
+           END-IF.
+           IF IDGEN-RESTART-REQUESTED
+               OPEN EXTEND IDGEN-ERROR-FILE
+           ELSE
+               OPEN OUTPUT IDGEN-ERROR-FILE
+           END-IF.
+           IF IDGEN-ERR-STATUS NOT = "00"
+               DISPLAY "IDGENERATOR - UNABLE TO OPEN IDGEN-ERROR-FILE, "
+                   "STATUS " IDGEN-ERR-STATUS
+               STOP RUN
+           END-IF.
+           IF IDGEN-RESTART-REQUESTED
+               OPEN EXTEND IDGEN-REVIEW-FILE
+           ELSE
+               OPEN OUTPUT IDGEN-REVIEW-FILE
+           END-IF.
+           IF IDGEN-REV-STATUS NOT = "00"
+               DISPLAY "IDGENERATOR - UNABLE TO OPEN IDGEN-REVIEW-FILE, "
+                   "STATUS " IDGEN-REV-STATUS
+               STOP RUN
+           END-IF.
+           IF IDGEN-RESTART-REQUESTED
+               OPEN EXTEND IDGEN-AUDIT-FILE
+           ELSE
+               OPEN OUTPUT IDGEN-AUDIT-FILE
+           END-IF.
+           IF IDGEN-AUD-STATUS NOT = "00"
+               DISPLAY "IDGENERATOR - UNABLE TO OPEN IDGEN-AUDIT-FILE, "
+                   "STATUS " IDGEN-AUD-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 1200-OPEN-CHECKPOINT-FILE THRU 1200-EXIT.
+           PERFORM 1210-SEED-CHECKPOINT-EXISTS THRU 1210-EXIT.
+           PERFORM 1400-OPEN-MASTER-FILE THRU 1400-EXIT.
+           IF IDGEN-RESTART-REQUESTED
+               PERFORM 1300-RESTART-FROM-CHECKPOINT THRU 1300-EXIT
+           END-IF.
+           PERFORM 4000-READ-PERSON-RECORD THRU 4000-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 1100-READ-CONTROL-PARAMETERS - picks up the job id,       *>
+      *> checkpoint interval, and restart flag from the one-line   *>
+      *> parameter card on IDGEN-CONTROL-FILE, if present.         *>
+      *>--------------------------------------------------------*>
+       1100-READ-CONTROL-PARAMETERS.
+           OPEN INPUT IDGEN-CONTROL-FILE.
+           IF IDGEN-CTL-STATUS = "00"
+               READ IDGEN-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE IDGEN-CTL-JOB-ID-IN TO IDGEN-JOB-ID
+                       MOVE IDGEN-CTL-INTERVAL-IN
+                           TO IDGEN-CHECKPOINT-INTERVAL
+                       MOVE IDGEN-CTL-RESTART-IN TO IDGEN-RESTART-FLAG
+               END-READ
+               CLOSE IDGEN-CONTROL-FILE
+           END-IF.
+           IF IDGEN-CHECKPOINT-INTERVAL = ZERO
+               MOVE 50 TO IDGEN-CHECKPOINT-INTERVAL
+           END-IF.
+
+       1100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 1200-OPEN-CHECKPOINT-FILE - opens the checkpoint/restart  *>
+      *> master for update, creating it on the first ever run.     *>
+      *>--------------------------------------------------------*>
+       1200-OPEN-CHECKPOINT-FILE.
+           OPEN I-O IDGEN-CHECKPOINT-FILE.
+           IF IDGEN-CKPT-STATUS NOT = "00"
+               OPEN OUTPUT IDGEN-CHECKPOINT-FILE
+               CLOSE IDGEN-CHECKPOINT-FILE
+               OPEN I-O IDGEN-CHECKPOINT-FILE
+           END-IF.
+
+       1200-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 1210-SEED-CHECKPOINT-EXISTS - looks up this job id on the  *>
+      *> checkpoint master regardless of the restart flag, so an    *>
+      *> ordinary (non-restart) run that finds a prior checkpoint   *>
+      *> record for the same job id REWRITEs it instead of          *>
+      *> attempting a duplicate-key WRITE at the first commit.      *>
+      *>--------------------------------------------------------*>
+       1210-SEED-CHECKPOINT-EXISTS.
+           MOVE IDGEN-JOB-ID TO IDGEN-CKPT-JOB-ID.
+           READ IDGEN-CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET IDGEN-CHECKPOINT-EXISTS TO TRUE
+           END-READ.
+
+       1210-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 1400-OPEN-MASTER-FILE - opens the master file of every    *>
+      *> serialNumber ever issued, creating it on the first ever   *>
+      *> run.                                                       *>
+      *>--------------------------------------------------------*>
+       1400-OPEN-MASTER-FILE.
+           OPEN I-O IDGEN-MASTER-FILE.
+           IF IDGEN-MST-STATUS NOT = "00"
+               OPEN OUTPUT IDGEN-MASTER-FILE
+               CLOSE IDGEN-MASTER-FILE
+               OPEN I-O IDGEN-MASTER-FILE
+           END-IF.
+
+       1400-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 1300-RESTART-FROM-CHECKPOINT - resumes this job past the  *>
+      *> last committed record instead of reprocessing from record *>
+      *> one, so a mid-batch abend does not re-issue IDs already   *>
+      *> written.                                                   *>
+      *>--------------------------------------------------------*>
+       1300-RESTART-FROM-CHECKPOINT.
+           MOVE IDGEN-JOB-ID TO IDGEN-CKPT-JOB-ID.
+           READ IDGEN-CHECKPOINT-FILE
+               INVALID KEY
+                   DISPLAY "IDGENERATOR - NO CHECKPOINT ON FILE FOR JOB "
+                       IDGEN-JOB-ID
+               NOT INVALID KEY
+                   SET IDGEN-CHECKPOINT-EXISTS TO TRUE
+                   MOVE IDGEN-CKPT-RECORDS-READ TO IDGEN-RECORDS-READ
+                   MOVE IDGEN-CKPT-IDS-ISSUED TO IDGEN-IDS-ISSUED
+                   MOVE IDGEN-CKPT-IDS-REJECTED TO IDGEN-IDS-REJECTED
+                   PERFORM 1310-SKIP-COMMITTED-RECORD THRU 1310-EXIT
+                       VARYING IDGEN-SKIP-COUNT FROM 1 BY 1
+                       UNTIL IDGEN-SKIP-COUNT > IDGEN-CKPT-RECORDS-READ
+                          OR END-OF-PERSON-FILE
+           END-READ.
+
+       1300-EXIT.
+           EXIT.
+
+       1310-SKIP-COMMITTED-RECORD.
+           READ PERSON-INPUT-FILE
+               AT END
+                   SET END-OF-PERSON-FILE TO TRUE
+           END-READ.
+
+       1310-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2000-PROCESS-BATCH - one serialNumber per registrant     *>
+      *> record, driven by the PERFORM UNTIL in 0000-MAINLINE.    *>
+      *>--------------------------------------------------------*>
+       2000-PROCESS-BATCH.
+           SET RECORD-IS-VALID TO TRUE.
+           PERFORM 2100-BUILD-SERIAL-NUMBER THRU 2100-EXIT.
+           IF RECORD-IS-VALID
+               PERFORM 2110-VALIDATE-COUNTRY-REGION THRU 2110-EXIT
+           END-IF.
+           IF RECORD-IS-VALID
+               PERFORM 2150-COMPUTE-CHECK-DIGIT THRU 2150-EXIT
+               PERFORM 2160-CHECK-FOR-DUPLICATE THRU 2160-EXIT
+               IF DUPLICATE-ID-FOUND
+                   PERFORM 2310-ROUTE-TO-REVIEW THRU 2310-EXIT
+               ELSE
+                   PERFORM 2200-WRITE-ID THRU 2200-EXIT
+               END-IF
+           ELSE
+               PERFORM 2300-REJECT-RECORD THRU 2300-EXIT
+           END-IF.
+           DIVIDE IDGEN-RECORDS-READ BY IDGEN-CHECKPOINT-INTERVAL
+               GIVING IDGEN-CKPT-DIVIDE-QUOT
+               REMAINDER IDGEN-CKPT-DIVIDE-REM
+               ON SIZE ERROR
+                   MOVE 50 TO IDGEN-CHECKPOINT-INTERVAL
+                   MOVE ZERO TO IDGEN-CKPT-DIVIDE-REM
+           END-DIVIDE.
+           IF IDGEN-CKPT-DIVIDE-REM = ZERO
+               PERFORM 3800-COMMIT-CHECKPOINT THRU 3800-EXIT
+           END-IF.
+           PERFORM 4000-READ-PERSON-RECORD THRU 4000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2100-BUILD-SERIAL-NUMBER                                  *>
+      *>--------------------------------------------------------*>
+       2100-BUILD-SERIAL-NUMBER.
+           PERFORM 2120-DERIVE-DATE-FIELDS THRU 2120-EXIT.
+           MOVE PI-GIVEN-NAME (1:1) TO firstLetter.
+           MOVE PI-SURNAME (1:1) TO lastLetter.
+           MOVE PI-BIRTH-YEAR TO birth.
+           MOVE PI-COUNTRY-CODE TO country.
+           MOVE PI-REGION-CODE TO region.
+           PERFORM 2130-VALIDATE-GENDER THRU 2130-EXIT.
+
+       2100-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2110-VALIDATE-COUNTRY-REGION - rejects a record whose     *>
+      *> country or region code is not on the issuing authority's  *>
+      *> reference table, instead of baking a bad code into an ID. *>
+      *>--------------------------------------------------------*>
+       2110-VALIDATE-COUNTRY-REGION.
+           MOVE "N" TO IDGEN-COUNTRY-FOUND-SWITCH.
+           PERFORM 2111-SEARCH-COUNTRY-TABLE THRU 2111-EXIT
+               VARYING IDGEN-VAL-IDX FROM 1 BY 1
+               UNTIL IDGEN-VAL-IDX > IDGEN-COUNTRY-TABLE-SIZE
+                  OR COUNTRY-CODE-FOUND.
+           IF NOT COUNTRY-CODE-FOUND
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "INVALID COUNTRY CODE" TO IDGEN-ERR-REASON
+           END-IF.
+
+           MOVE "N" TO IDGEN-REGION-FOUND-SWITCH.
+           PERFORM 2112-SEARCH-REGION-TABLE THRU 2112-EXIT
+               VARYING IDGEN-VAL-IDX FROM 1 BY 1
+               UNTIL IDGEN-VAL-IDX > IDGEN-REGION-TABLE-SIZE
+                  OR REGION-CODE-FOUND.
+           IF NOT REGION-CODE-FOUND
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "INVALID REGION CODE" TO IDGEN-ERR-REASON
+           END-IF.
+
+       2110-EXIT.
+           EXIT.
+
+       2111-SEARCH-COUNTRY-TABLE.
+           IF country = IDGEN-COUNTRY-CODE-TBL (IDGEN-VAL-IDX)
+               SET COUNTRY-CODE-FOUND TO TRUE
+           END-IF.
+
+       2111-EXIT.
+           EXIT.
+
+       2112-SEARCH-REGION-TABLE.
+           IF region = IDGEN-REGION-CODE-TBL (IDGEN-VAL-IDX)
+               SET REGION-CODE-FOUND TO TRUE
+           END-IF.
+
+       2112-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2120-DERIVE-DATE-FIELDS - builds doy and recy from the    *>
+      *> registrant's MM/DD/YYYY registration date, accounting     *>
+      *> for Feb 29 in leap years.                                 *>
+      *>--------------------------------------------------------*>
+       2120-DERIVE-DATE-FIELDS.
+           MOVE PI-REG-DATE (1:2) TO IDGEN-DATE-MM.
+           MOVE PI-REG-DATE (4:2) TO IDGEN-DATE-DD.
+           MOVE PI-REG-DATE (7:4) TO IDGEN-DATE-YYYY.
+           MOVE IDGEN-DATE-YYYY TO recy.
+           PERFORM 2122-VALIDATE-DATE-FIELDS THRU 2122-EXIT.
+           IF RECORD-IS-VALID
+               COMPUTE doy = IDGEN-CUM-DAYS (IDGEN-DATE-MM) + IDGEN-DATE-DD
+               IF IDGEN-DATE-MM > 2 AND IDGEN-LEAP-YEAR
+                   ADD 1 TO doy
+               END-IF
+           END-IF.
+
+       2120-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2122-VALIDATE-DATE-FIELDS - rejects a non-numeric or       *>
+      *> malformed registration date instead of letting a bad       *>
+      *> month drive an out-of-range reference into IDGEN-CUM-DAYS, *>
+      *> and rejects an impossible day (02/30, 04/31, and the like) *>
+      *> by checking IDGEN-DATE-DD against the actual maximum for   *>
+      *> that month, leap years included.                           *>
+      *>--------------------------------------------------------*>
+       2122-VALIDATE-DATE-FIELDS.
+           IF IDGEN-DATE-MM IS NOT NUMERIC
+              OR IDGEN-DATE-DD IS NOT NUMERIC
+              OR IDGEN-DATE-YYYY IS NOT NUMERIC
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "INVALID REGISTRATION DATE" TO IDGEN-ERR-REASON
+           ELSE
+               IF IDGEN-DATE-MM < 1 OR IDGEN-DATE-MM > 12
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "INVALID REGISTRATION DATE" TO IDGEN-ERR-REASON
+               ELSE
+                   PERFORM 2121-CHECK-LEAP-YEAR THRU 2121-EXIT
+                   MOVE IDGEN-MONTH-DAYS (IDGEN-DATE-MM)
+                       TO IDGEN-DATE-MAX-DD
+                   IF IDGEN-DATE-MM = 2 AND IDGEN-LEAP-YEAR
+                       MOVE 29 TO IDGEN-DATE-MAX-DD
+                   END-IF
+                   IF IDGEN-DATE-DD < 1 OR IDGEN-DATE-DD > IDGEN-DATE-MAX-DD
+                       SET RECORD-IS-INVALID TO TRUE
+                       MOVE "INVALID REGISTRATION DATE" TO IDGEN-ERR-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       2122-EXIT.
+           EXIT.
+
+       2121-CHECK-LEAP-YEAR.
+           MOVE "N" TO IDGEN-LEAP-YEAR-SWITCH.
+           DIVIDE IDGEN-DATE-YYYY BY 4
+               GIVING IDGEN-DATE-QUOT REMAINDER IDGEN-DATE-REM4.
+           IF IDGEN-DATE-REM4 = ZERO
+               DIVIDE IDGEN-DATE-YYYY BY 100
+                   GIVING IDGEN-DATE-QUOT REMAINDER IDGEN-DATE-REM100
+               IF IDGEN-DATE-REM100 NOT = ZERO
+                   SET IDGEN-LEAP-YEAR TO TRUE
+               ELSE
+                   DIVIDE IDGEN-DATE-YYYY BY 400
+                       GIVING IDGEN-DATE-QUOT REMAINDER IDGEN-DATE-REM400
+                   IF IDGEN-DATE-REM400 = ZERO
+                       SET IDGEN-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       2121-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2130-VALIDATE-GENDER - checks the intake gender code      *>
+      *> against the valid code table, defaulting blank or         *>
+      *> unrecognized values instead of rejecting the record.      *>
+      *>--------------------------------------------------------*>
+       2130-VALIDATE-GENDER.
+           MOVE PI-GENDER-CODE TO gender.
+           MOVE "N" TO IDGEN-GENDER-FOUND-SWITCH.
+           PERFORM 2131-SEARCH-GENDER-TABLE THRU 2131-EXIT
+               VARYING IDGEN-VAL-IDX FROM 1 BY 1
+               UNTIL IDGEN-VAL-IDX > IDGEN-GENDER-TABLE-SIZE
+                  OR GENDER-CODE-FOUND.
+           IF GENDER-CODE-FOUND
+               MOVE IDGEN-VAL-IDX TO IDGEN-CD-GENDER-CODE
+           ELSE
+               MOVE IDGEN-GENDER-DEFAULT TO gender
+               MOVE IDGEN-GENDER-TABLE-SIZE TO IDGEN-CD-GENDER-CODE
+           END-IF.
+
+       2130-EXIT.
+           EXIT.
+
+       2131-SEARCH-GENDER-TABLE.
+           IF gender = IDGEN-GENDER-CODE-TBL (IDGEN-VAL-IDX)
+               SET GENDER-CODE-FOUND TO TRUE
+           END-IF.
+
+       2131-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2150-COMPUTE-CHECK-DIGIT - MOD-11 self-checking digit,    *>
+      *> weighted over every field of the serialNumber (the name-  *>
+      *> initial letters and gender included, via the A-to-Z table *>
+      *> lookup), so a single mistyped or transposed character is  *>
+      *> caught at re-key time.                                    *>
+      *>--------------------------------------------------------*>
+       2150-COMPUTE-CHECK-DIGIT.
+           MOVE doy TO IDGEN-CD-DOY.
+           MOVE recy TO IDGEN-CD-RECY.
+           MOVE birth TO IDGEN-CD-BIRTH.
+           MOVE country TO IDGEN-CD-COUNTRY.
+           MOVE region TO IDGEN-CD-REGION.
+
+           MOVE firstLetter TO IDGEN-CD-ALPHA-CHAR.
+           MOVE ZERO TO IDGEN-CD-ALPHA-VALUE.
+           MOVE "N" TO IDGEN-CD-ALPHA-FOUND-SWITCH.
+           PERFORM 2152-SEARCH-ALPHA-TABLE THRU 2152-EXIT
+               VARYING IDGEN-CD-ALPHA-IDX FROM 1 BY 1
+               UNTIL IDGEN-CD-ALPHA-IDX > IDGEN-CD-ALPHA-TABLE-SIZE
+                  OR ALPHA-VALUE-FOUND.
+           MOVE IDGEN-CD-ALPHA-VALUE TO IDGEN-CD-FIRST-LETTER.
+
+           MOVE lastLetter TO IDGEN-CD-ALPHA-CHAR.
+           MOVE ZERO TO IDGEN-CD-ALPHA-VALUE.
+           MOVE "N" TO IDGEN-CD-ALPHA-FOUND-SWITCH.
+           PERFORM 2152-SEARCH-ALPHA-TABLE THRU 2152-EXIT
+               VARYING IDGEN-CD-ALPHA-IDX FROM 1 BY 1
+               UNTIL IDGEN-CD-ALPHA-IDX > IDGEN-CD-ALPHA-TABLE-SIZE
+                  OR ALPHA-VALUE-FOUND.
+           MOVE IDGEN-CD-ALPHA-VALUE TO IDGEN-CD-LAST-LETTER.
+
+           MOVE IDGEN-CD-GENDER-CODE TO IDGEN-CD-GENDER.
+
+           MOVE ZERO TO IDGEN-CD-WEIGHT-SUM.
+           PERFORM 2151-ACCUMULATE-WEIGHTED-DIGIT THRU 2151-EXIT
+               VARYING IDGEN-CD-IDX FROM 1 BY 1
+               UNTIL IDGEN-CD-IDX > 22.
+           DIVIDE IDGEN-CD-WEIGHT-SUM BY 11
+               GIVING IDGEN-CD-QUOTIENT REMAINDER IDGEN-CD-REMAINDER.
+           IF IDGEN-CD-REMAINDER = ZERO
+               MOVE ZERO TO checkDigit
+           ELSE
+               COMPUTE IDGEN-CD-RESULT = 11 - IDGEN-CD-REMAINDER
+               IF IDGEN-CD-RESULT > 9
+                   MOVE ZERO TO checkDigit
+               ELSE
+                   MOVE IDGEN-CD-RESULT TO checkDigit
+               END-IF
+           END-IF.
+
+       2150-EXIT.
+           EXIT.
+
+       2151-ACCUMULATE-WEIGHTED-DIGIT.
+           COMPUTE IDGEN-CD-WEIGHT-SUM =
+               IDGEN-CD-WEIGHT-SUM
+               + (IDGEN-CD-DIGIT (IDGEN-CD-IDX)
+                  * IDGEN-CD-WEIGHT (IDGEN-CD-IDX)).
+
+       2151-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2152-SEARCH-ALPHA-TABLE - resolves a name-initial letter   *>
+      *> to its A=1...Z=26 table position for the check digit.      *>
+      *>--------------------------------------------------------*>
+       2152-SEARCH-ALPHA-TABLE.
+           IF IDGEN-CD-ALPHA-CHAR = IDGEN-CD-ALPHA-TBL (IDGEN-CD-ALPHA-IDX)
+               SET ALPHA-VALUE-FOUND TO TRUE
+               MOVE IDGEN-CD-ALPHA-IDX TO IDGEN-CD-ALPHA-VALUE
+           END-IF.
+
+       2152-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2160-CHECK-FOR-DUPLICATE - looks the newly built          *>
+      *> serialNumber up on IDGEN-MASTER-FILE so the same ID is    *>
+      *> never issued twice.                                       *>
+      *>--------------------------------------------------------*>
+       2160-CHECK-FOR-DUPLICATE.
+           MOVE "N" TO IDGEN-DUPLICATE-SWITCH.
+           MOVE SERIAL-NUMBER-ALPHA TO IDGEN-MASTER-KEY.
+           READ IDGEN-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET DUPLICATE-ID-FOUND TO TRUE
+           END-READ.
+
+       2160-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2200-WRITE-ID - commit the built serialNumber to the      *>
+      *> output file, the job log, and the master file so future   *>
+      *> runs will recognize it as already issued.                 *>
+      *>--------------------------------------------------------*>
+       2200-WRITE-ID.
+           DISPLAY serialNumber.
+           WRITE IDGEN-OUTPUT-RECORD FROM serialNumber.
+           MOVE SERIAL-NUMBER-ALPHA TO IDGEN-MASTER-KEY.
+           WRITE IDGEN-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "IDGENERATOR - MASTER WRITE FAILED FOR ID "
+                       SERIAL-NUMBER-ALPHA
+           END-WRITE.
+           PERFORM 2210-WRITE-AUDIT-RECORD THRU 2210-EXIT.
+           ADD 1 TO IDGEN-IDS-ISSUED.
+
+       2200-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2210-WRITE-AUDIT-RECORD - logs the issued ID to the audit *>
+      *> trail with its source record key, job id, and a date/time *>
+      *> stamp, so the ID can be traced back to the intake record  *>
+      *> and run that produced it.                                 *>
+      *>--------------------------------------------------------*>
+       2210-WRITE-AUDIT-RECORD.
+           MOVE IDGEN-JOB-ID TO IDGEN-AUD-JOB-ID.
+           MOVE PI-RECORD-KEY TO IDGEN-AUD-SOURCE-KEY.
+           MOVE SERIAL-NUMBER-ALPHA TO IDGEN-AUD-SERIAL.
+           ACCEPT IDGEN-AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT IDGEN-AUD-TIME FROM TIME.
+           WRITE IDGEN-AUDIT-RECORD FROM IDGEN-AUDIT-LINE.
+
+       2210-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2300-REJECT-RECORD - routes a record that failed          *>
+      *> validation to the error listing instead of issuing it.    *>
+      *>--------------------------------------------------------*>
+       2300-REJECT-RECORD.
+           MOVE PI-RECORD-KEY TO IDGEN-ERR-KEY.
+           WRITE IDGEN-ERROR-RECORD FROM IDGEN-ERROR-LINE.
+           ADD 1 TO IDGEN-IDS-REJECTED.
+
+       2300-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 2310-ROUTE-TO-REVIEW - a newly built ID matches one       *>
+      *> already on the master file; send it to the manual-review  *>
+      *> queue instead of issuing a duplicate. The audit trail      *>
+      *> still gets a line for it, same as an issued ID, so a       *>
+      *> registry audit request can trace the collision back to    *>
+      *> its source record and job run.                             *>
+      *>--------------------------------------------------------*>
+       2310-ROUTE-TO-REVIEW.
+           MOVE PI-RECORD-KEY TO IDGEN-REV-KEY.
+           MOVE SERIAL-NUMBER-ALPHA TO IDGEN-REV-SERIAL.
+           WRITE IDGEN-REVIEW-RECORD FROM IDGEN-REVIEW-LINE.
+           PERFORM 2210-WRITE-AUDIT-RECORD THRU 2210-EXIT.
+           ADD 1 TO IDGEN-IDS-REJECTED.
+
+       2310-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 3800-COMMIT-CHECKPOINT - saves run progress to the        *>
+      *> checkpoint master so a restart can resume past this       *>
+      *> point instead of rerunning the whole day's intake.        *>
+      *>--------------------------------------------------------*>
+       3800-COMMIT-CHECKPOINT.
+           MOVE IDGEN-JOB-ID TO IDGEN-CKPT-JOB-ID.
+           MOVE IDGEN-RECORDS-READ TO IDGEN-CKPT-RECORDS-READ.
+           MOVE IDGEN-IDS-ISSUED TO IDGEN-CKPT-IDS-ISSUED.
+           MOVE IDGEN-IDS-REJECTED TO IDGEN-CKPT-IDS-REJECTED.
+           ACCEPT IDGEN-CKPT-TIMESTAMP FROM TIME.
+           IF IDGEN-CHECKPOINT-EXISTS
+               REWRITE IDGEN-CHECKPOINT-RECORD
+                   INVALID KEY
+                       DISPLAY "IDGENERATOR - CHECKPOINT REWRITE FAILED "
+                           "FOR JOB " IDGEN-JOB-ID
+               END-REWRITE
+           ELSE
+               WRITE IDGEN-CHECKPOINT-RECORD
+                   INVALID KEY
+                       DISPLAY "IDGENERATOR - CHECKPOINT WRITE FAILED "
+                           "FOR JOB " IDGEN-JOB-ID
+                   NOT INVALID KEY
+                       SET IDGEN-CHECKPOINT-EXISTS TO TRUE
+               END-WRITE
+           END-IF.
+
+       3800-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 4000-READ-PERSON-RECORD                                   *>
+      *>--------------------------------------------------------*>
+       4000-READ-PERSON-RECORD.
+           READ PERSON-INPUT-FILE
+               AT END
+                   SET END-OF-PERSON-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO IDGEN-RECORDS-READ
+           END-READ.
+
+       4000-EXIT.
+           EXIT.
+
+      *>--------------------------------------------------------*>
+      *> 9000-TERMINATE                                            *>
+      *>--------------------------------------------------------*>
+       9000-TERMINATE.
+           WRITE IDGEN-REPORT-RECORD FROM IDGEN-RPT-HEADING-LINE.
+
+           MOVE "RECORDS READ.................:" TO IDGEN-RPT-LABEL.
+           MOVE IDGEN-RECORDS-READ TO IDGEN-RPT-VALUE.
+           WRITE IDGEN-REPORT-RECORD FROM IDGEN-RPT-DETAIL-LINE.
+
+           MOVE "IDS ISSUED...................:" TO IDGEN-RPT-LABEL.
+           MOVE IDGEN-IDS-ISSUED TO IDGEN-RPT-VALUE.
+           WRITE IDGEN-REPORT-RECORD FROM IDGEN-RPT-DETAIL-LINE.
+
+           MOVE "IDS REJECTED.................:" TO IDGEN-RPT-LABEL.
+           MOVE IDGEN-IDS-REJECTED TO IDGEN-RPT-VALUE.
+           WRITE IDGEN-REPORT-RECORD FROM IDGEN-RPT-DETAIL-LINE.
+
+           PERFORM 3800-COMMIT-CHECKPOINT THRU 3800-EXIT.
+
+           CLOSE PERSON-INPUT-FILE.
+           CLOSE IDGEN-OUTPUT-FILE.
+           CLOSE IDGEN-REPORT-FILE.
+           CLOSE IDGEN-ERROR-FILE.
+           CLOSE IDGEN-REVIEW-FILE.
+           CLOSE IDGEN-AUDIT-FILE.
+           CLOSE IDGEN-CHECKPOINT-FILE.
+           CLOSE IDGEN-MASTER-FILE.
+
+       9000-EXIT.
+           EXIT.
