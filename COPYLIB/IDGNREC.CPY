@@ -0,0 +1,15 @@
+      *>----------------------------------------------------------*>
+      *> IDGNREC.CPY                                                *>
+      *> Record layout for the nightly PERSON-INPUT-FILE of new     *>
+      *> registrant demographic records fed into IdGenerator.       *>
+      *>----------------------------------------------------------*>
+       01  PI-INPUT-RECORD.
+           05  PI-RECORD-KEY           PIC X(10).
+           05  PI-GIVEN-NAME           PIC X(15).
+           05  PI-SURNAME              PIC X(20).
+           05  PI-BIRTH-YEAR           PIC 9(4).
+           05  PI-REG-DATE             PIC X(10).
+           05  PI-COUNTRY-CODE         PIC 9(3).
+           05  PI-REGION-CODE          PIC 9(3).
+           05  PI-GENDER-CODE          PIC X(1).
+           05  FILLER                  PIC X(14).
